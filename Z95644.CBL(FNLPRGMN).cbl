@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    FNLPRGMN
+       PROGRAM-ID.    FNLPRGMN.
        AUTHOR.        Mert Musa TEMEL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -9,14 +9,29 @@
                              ACCESS       RANDOM
                              RECORD       ACCT-KEY
                              STATUS       ACCT-ST.
-           SELECT INP-REC    ASSIGN TO    INPFILE
+           SELECT INP-RAW-REC ASSIGN TO   INPFILE
+                             STATUS       INP-RAW-ST.
+           SELECT SORT-FILE  ASSIGN TO    SRTWORK.
+           SELECT INP-REC    ASSIGN TO    SRTOUT
                              STATUS       INP-ST.
            SELECT PRINT-LINE ASSIGN TO    PRTLINE
                              STATUS       PRT-ST.
+           SELECT DUP-REC    ASSIGN TO    DUPFILE
+                             STATUS       DUP-ST.
+           SELECT CHK-REC    ASSIGN TO    CHKFILE
+                             STATUS       CHK-ST.
+           SELECT REJ-REC    ASSIGN TO    REJFILE
+                             STATUS       REJ-ST.
+           SELECT BAL-REC    ASSIGN TO    BALFILE
+                             STATUS       BAL-ST.
+           SELECT AUDT-REC   ASSIGN TO    AUDTFILE
+                             STATUS       AUDT-ST.
+           SELECT STMT-REC   ASSIGN TO    STMTFILE
+                             STATUS       STMT-ST.
        DATA DIVISION.
        FILE SECTION.
       *VSAM FILE
-      *    RECORD CONTAINS 47 CHARACTERS
+      *    RECORD CONTAINS 50 CHARACTERS
       *    DATA RECORD IS ACCT-FIELDS.
        FD  ACCT-REC.
        01  ACCT-FIELDS.
@@ -25,16 +40,39 @@
            03 ACCT-CUR       PIC S9(03) COMP.
            03 ACCT-NAME      PIC X(15).
            03 ACCT-SURNAME   PIC X(15).
-           03 FILLER         PIC X(12) VALUE SPACES.
-      *INDEX FILE
+           03 ACCT-BALANCE   PIC S9(09)V99 COMP-3.
+           03 ACCT-STATUS    PIC X(01).
+              88 ACCT-OPEN   VALUE 'O'.
+              88 ACCT-CLOSED VALUE 'C'.
+           03 ACCT-OPEN-DATE PIC 9(08).
+      *RAW UNSORTED TRANSACTION INPUT
+       FD  INP-RAW-REC RECORDING MODE F.
+       01  INP-RAW-FIELDS    PIC X(48).
+      *SORT WORK FILE -- GROUPS TRANSACTIONS BY ACCT-ID AHEAD OF
+      *THE MAIN LOOP SO SAME-RUN CONFLICTS CAN BE DETECTED
+       SD  SORT-FILE.
+       01  SRT-FIELDS.
+           05 SRT-OPR        PIC X(01).
+           05 SRT-ID         PIC X(05).
+           05 SRT-NAME       PIC X(15).
+           05 SRT-SURNAME    PIC X(15).
+           05 SRT-CUR        PIC 9(03).
+           05 SRT-AMT        PIC S9(07)V99.
+      *INDEX FILE (SORTED BY ACCT-ID)
        FD  INP-REC    RECORDING MODE F.
        01  INP-FIELDS.
            05 INP-OPR        PIC X(01).
               88 VLD-OPR     VALUE  'R'
                                     'U'
                                     'W'
-                                    'D'.
+                                    'D'
+                                    'B'
+                                    'C'.
            05 INP-ID         PIC X(05).
+           05 INP-NAME       PIC X(15).
+           05 INP-SURNAME    PIC X(15).
+           05 INP-CUR        PIC 9(03).
+           05 INP-AMT        PIC S9(07)V99.
       *PRINT VARS
        FD  PRINT-LINE RECORDING MODE F.
        01  PRINT-REC.
@@ -45,6 +83,49 @@
            05 PRT-RC         PIC X(05).
            05 FILLER         PIC X(01) VALUE '-'.
            05 PRT-COMMENT    PIC X(20).
+      *RESTART/CHECKPOINT FILE
+       FD  CHK-REC    RECORDING MODE F.
+       01  CHK-FIELDS.
+           05 CHK-REC-COUNT  PIC 9(08) COMP.
+           05 CHK-LAST-ID    PIC X(05).
+      *REJECT/SUSPENSE FILE
+       FD  REJ-REC    RECORDING MODE F.
+       01  REJ-FIELDS.
+           05 REJ-INP-FIELDS.
+              10 REJ-OPR        PIC X(01).
+              10 REJ-ID         PIC X(05).
+              10 REJ-NAME       PIC X(15).
+              10 REJ-SURNAME    PIC X(15).
+              10 REJ-CUR        PIC 9(03).
+              10 REJ-AMT        PIC S9(07)V99.
+           05 REJ-RC            PIC X(05).
+           05 REJ-REASON        PIC X(20).
+      *SAME-RUN DUPLICATE-ACCOUNT TRANSACTION LOG
+       FD  DUP-REC    RECORDING MODE F.
+       01  DUP-FIELDS.
+           05 DUP-INP-FIELDS.
+              10 DUP-OPR        PIC X(01).
+              10 DUP-ID         PIC X(05).
+              10 DUP-NAME       PIC X(15).
+              10 DUP-SURNAME    PIC X(15).
+              10 DUP-CUR        PIC 9(03).
+              10 DUP-AMT        PIC S9(07)V99.
+           05 DUP-REASON        PIC X(20) VALUE
+                                 'DUP ACCT-ID IN RUN'.
+      *END-OF-JOB BALANCING REPORT
+       FD  BAL-REC    RECORDING MODE F.
+       01  BAL-FIELDS            PIC X(60).
+      *BEFORE/AFTER AUDIT TRAIL FOR MUTATING TRANSACTIONS
+       FD  AUDT-REC   RECORDING MODE F.
+       01  AUDT-FIELDS.
+           05 AUDT-OPR           PIC X(01).
+           05 AUDT-ID            PIC S9(05) COMP-3.
+           05 AUDT-TS            PIC X(21).
+           05 AUDT-BEFORE-IMAGE  PIC X(50).
+           05 AUDT-AFTER-IMAGE   PIC X(50).
+      *CUSTOMER-FACING ACCOUNT STATEMENT EXTRACT
+       FD  STMT-REC   RECORDING MODE F.
+       01  STMT-LINE             PIC X(80).
       *INTERNAL VARIABLES.
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -56,20 +137,88 @@
               88 INP-EOF        VALUE 10.
               88 INP-SUCCESS    VALUE 00
                                     97.
+           05 INP-RAW-ST        PIC 9(02).
+              88 INP-RAW-SUCCESS VALUE 00
+                                     97.
            05 PRT-ST            PIC 9(02).
               88 PRT-SUCCESS    VALUE 00
                                     97.
            05 INVALID-KEY       PIC X(01).
               88 INVL-KEY       VALUE 'Y'.
-           05 ACCT-NAME-O       PIC X(15) VALUE SPACES.
-           05 COUNTER-VARS.
-              07 COUNTER-I      PIC 9(02) VALUE ZEROS.
-              07 COUNTER-O      PIC 9(02) VALUE 1.
+           05 CHK-ST            PIC 9(02).
+              88 CHK-EOF        VALUE 10.
+              88 CHK-SUCCESS    VALUE 00
+                                    97.
+              88 CHK-NOT-FOUND  VALUE 35.
+           05 CHK-RESTART-SW    PIC X(01) VALUE 'N'.
+              88 CHK-IS-RESTART VALUE 'Y'.
+           05 WS-CHK-OPENED-SW  PIC X(01) VALUE 'N'.
+           05 WS-RUN-COMPLETE-SW PIC X(01) VALUE 'N'.
+           05 WS-REC-COUNT      PIC 9(08) COMP VALUE ZEROS.
+           05 WS-CHK-INTERVAL   PIC 9(04) COMP VALUE 50.
+           05 REJ-ST            PIC 9(02).
+              88 REJ-SUCCESS    VALUE 00
+                                    97.
+           05 DUP-ST            PIC 9(02).
+              88 DUP-SUCCESS    VALUE 00
+                                    97.
+           05 WS-PREV-ID         PIC X(05) VALUE SPACES.
+           05 BAL-ST            PIC 9(02).
+              88 BAL-SUCCESS    VALUE 00
+                                    97.
+           05 WS-BAL-COUNTERS.
+              07 WS-CNT-R        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-U        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-W        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-D        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-B        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-C        PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-INVALID  PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-TOTAL    PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-ADDED    PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-NOTFOUND PIC 9(08) COMP VALUE ZEROS.
+              07 WS-CNT-DUP      PIC 9(08) COMP VALUE ZEROS.
+           05 WS-BAL-NUM         PIC ZZZZZZZ9.
+           05 WS-BAL-OPENED-SW   PIC X(01) VALUE 'N'.
+           05 AUDT-ST            PIC 9(02).
+              88 AUDT-SUCCESS    VALUE 00
+                                     97.
+           05 WS-AUDT-BEFORE     PIC X(50) VALUE SPACES.
+           05 STMT-ST            PIC 9(02).
+              88 STMT-SUCCESS    VALUE 00
+                                     97.
+           05 WS-STMT-WORK.
+              07 WS-STMT-PAGE     PIC 9(04) COMP VALUE ZEROS.
+              07 WS-STMT-LINES    PIC 9(04) COMP VALUE 99.
+              07 WS-STMT-MAX-LNS  PIC 9(04) COMP VALUE 20.
+              07 WS-STMT-PAGE-ED  PIC ZZZ9.
+              07 WS-STMT-ID-ED    PIC ZZZZ9.
+              07 WS-STMT-CUR-ED   PIC ZZ9.
+              07 WS-STMT-BAL-ED   PIC -(8)9.99.
+      *AREA PASSED TO THE SHARED ACCOUNT-MAINTENANCE ENGINE
+       01  LS-SUB-AREA.
+           05 LS-OPR            PIC X(01).
+           05 LS-ID             PIC X(05).
+           05 LS-NAME           PIC X(15).
+           05 LS-SURNAME        PIC X(15).
+           05 LS-CUR            PIC 9(03).
+           05 LS-AMT            PIC S9(07)V99.
+           05 LS-INVALID-KEY    PIC X(01).
+              88 LS-INVL-KEY    VALUE 'Y'.
+           05 LS-RC             PIC 9(02).
+           05 LS-ACTION         PIC X(01).
+              88 LS-ACT-WRITE   VALUE 'W'.
+              88 LS-ACT-REWRITE VALUE 'U'.
+              88 LS-ACT-DELETE  VALUE 'D'.
+           05 LS-SUB-CALLED     PIC 9(01).
+              88 SUB-CALL-NS    VALUE 00.
+              88 SUB-CALL-SC    VALUE 01.
        PROCEDURE DIVISION.
       *MAIN LOOOP
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESS UNTIL INP-EOF.
+           MOVE 'Y' TO WS-RUN-COMPLETE-SW.
            PERFORM H999-PROGRAM-EXIT.
       *OPEN FILES AND CHECK STATUS
        H100-OPEN-FILES.
@@ -79,6 +228,15 @@
               MOVE ACCT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           SORT SORT-FILE
+              ON ASCENDING KEY SRT-ID
+              USING INP-RAW-REC
+              GIVING INP-REC.
+           IF (NOT INP-RAW-SUCCESS)
+              DISPLAY 'UNABLE TO SORT FILE: ' INP-RAW-ST
+              MOVE INP-RAW-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
            OPEN INPUT INP-REC.
            IF (NOT INP-SUCCESS)
               DISPLAY 'UNABLE TO OPEN2 FILE: ' INP-ST
@@ -91,6 +249,43 @@
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           OPEN OUTPUT REJ-REC.
+           IF (NOT REJ-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN7 FILE: ' REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT DUP-REC.
+           IF (NOT DUP-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN11 FILE: ' DUP-ST
+              MOVE DUP-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT BAL-REC.
+           IF (NOT BAL-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN8 FILE: ' BAL-ST
+              MOVE BAL-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-BAL-OPENED-SW.
+           OPEN OUTPUT AUDT-REC.
+           IF (NOT AUDT-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN9 FILE: ' AUDT-ST
+              MOVE AUDT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT STMT-REC.
+           IF (NOT STMT-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN10 FILE: ' STMT-ST
+              MOVE STMT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-CHECK-RESTART.
+           IF CHK-IS-RESTART
+              PERFORM H160-SKIP-PROCESSED
+                 UNTIL WS-REC-COUNT >= CHK-REC-COUNT
+                    OR INP-EOF
+           END-IF.
            READ INP-REC.
            IF (NOT INP-SUCCESS)
               DISPLAY 'UNABLE TO READ4 FILE: ' INP-ST
@@ -107,95 +302,205 @@
                 PERFORM H999-PROGRAM-EXIT
            END-IF.
        H100-END. EXIT.
+      *CHECK FOR A PRIOR CHECKPOINT AND OPEN A FRESH ONE FOR THIS RUN
+      *A TRAILING RECORD WITH CHK-LAST-ID OF HIGH-VALUES MARKS A
+      *CLEAN COMPLETION (WRITTEN BY H999-PROGRAM-EXIT) RATHER THAN
+      *A GENUINE ABEND CHECKPOINT, SO A NORMAL PRIOR RUN DOES NOT
+      *MAKE THE NEXT RUN MISDETECT ITSELF AS A RESTART
+       H110-CHECK-RESTART.
+           OPEN INPUT CHK-REC.
+           IF CHK-SUCCESS
+              PERFORM UNTIL CHK-EOF
+                 READ CHK-REC
+                 IF NOT CHK-EOF
+                    IF CHK-LAST-ID = HIGH-VALUES
+                       MOVE 'N' TO CHK-RESTART-SW
+                    ELSE
+                       MOVE 'Y' TO CHK-RESTART-SW
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE CHK-REC
+           END-IF.
+           OPEN OUTPUT CHK-REC.
+           IF (NOT CHK-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN6 FILE: ' CHK-ST
+              MOVE CHK-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CHK-OPENED-SW.
+       H110-END. EXIT.
+      *DISCARD ALREADY-APPLIED TRANSACTIONS AFTER A RESTART
+      *SKIPPED RECORDS ARE FOLDED INTO WS-CNT-TOTAL SO THE BALANCING
+      *REPORT'S JOB TOTAL STILL COVERS THE WHOLE INPFILE ACROSS A
+      *RESTART; THE PER-OPERATION (R/U/W/D/B/C) BREAKDOWN ONLY
+      *COUNTS FROM THE RESUME POINT FORWARD SINCE THE OPERATION CODE
+      *OF A SKIPPED RECORD IS NOT RETAINED.
+       H160-SKIP-PROCESSED.
+           READ INP-REC.
+           IF NOT INP-EOF
+              ADD 1 TO WS-REC-COUNT
+              ADD 1 TO WS-CNT-TOTAL
+              MOVE INP-ID TO WS-PREV-ID
+           END-IF.
+       H160-END. EXIT.
       *PROGRAM LOGIC
        H200-PROCESS.
            INITIALIZE PRINT-REC.
+           PERFORM H280-COUNT-TRANSACTION.
+           PERFORM H285-CHECK-DUPLICATE.
            IF NOT INVL-KEY AND VLD-OPR
-              PERFORM H400-OPR-PRCS
-              MOVE ACCT-ID                  TO PRT-ID
-              MOVE '-'                      TO PRINT-REC (6:1)
-              PERFORM H500-EVAL-OPR-PRT
-              MOVE '-'                      TO PRINT-REC (11:1)
-              MOVE 'RC:00'                  TO PRT-RC
-              MOVE '-'                      TO PRINT-REC (17:1)
-              MOVE 'OPERATION COMPLETED'    TO PRT-COMMENT
+              MOVE ACCT-FIELDS  TO WS-AUDT-BEFORE
            ELSE
-              IF INVL-KEY
-                 IF INP-OPR = 'W'
-                    PERFORM H450-WRITE-NEW
-                    MOVE ACCT-ID                  TO PRT-ID
-                    MOVE '-'                      TO PRINT-REC (6:1)
-                    PERFORM H500-EVAL-OPR-PRT
-                    MOVE '-'                      TO PRINT-REC (11:1)
-                    MOVE 'RC:00'                  TO PRT-RC
-                    MOVE '-'                      TO PRINT-REC (17:1)
-                    MOVE 'REGISTRATION ADDED'     TO PRT-COMMENT
+              MOVE SPACES       TO WS-AUDT-BEFORE
+           END-IF.
+           MOVE INP-OPR      TO LS-OPR.
+           MOVE INP-ID       TO LS-ID.
+           MOVE INP-NAME     TO LS-NAME.
+           MOVE INP-SURNAME  TO LS-SURNAME.
+           MOVE INP-CUR      TO LS-CUR.
+           MOVE INP-AMT      TO LS-AMT.
+           MOVE INVALID-KEY  TO LS-INVALID-KEY.
+           CALL 'FNLPRGSB' USING LS-SUB-AREA ACCT-FIELDS.
+           MOVE ACCT-ID      TO PRT-ID.
+           MOVE '-'          TO PRINT-REC (6:1).
+           PERFORM H500-EVAL-OPR-PRT.
+           MOVE '-'          TO PRINT-REC (11:1).
+           EVALUATE LS-RC
+              WHEN 00
+                 MOVE 'RC:00'  TO PRT-RC
+                 MOVE '-'      TO PRINT-REC (17:1)
+                 IF INP-OPR = 'R' AND ACCT-CLOSED
+                    MOVE 'ACCOUNT IS CLOSED'   TO PRT-COMMENT
                  ELSE
-                    MOVE ACCT-ID                  TO PRT-ID
-                    MOVE '-'                      TO PRINT-REC (6:1)
-                    PERFORM H500-EVAL-OPR-PRT
-                    MOVE '-'                      TO PRINT-REC (11:1)
-                    MOVE 'RC:23'                  TO PRT-RC
-                    MOVE '-'                      TO PRINT-REC (17:1)
-                    MOVE 'NO RECORDS FOUND'       TO PRT-COMMENT
+                    IF LS-ACT-WRITE
+                       MOVE 'REGISTRATION ADDED' TO PRT-COMMENT
+                       ADD 1 TO WS-CNT-ADDED
+                    ELSE
+                       MOVE 'OPERATION COMPLETED' TO PRT-COMMENT
+                    END-IF
                  END-IF
-              ELSE
-                 PERFORM H400-OPR-PRCS
-                 MOVE ACCT-ID                  TO PRT-ID
-                 MOVE '-'                      TO PRINT-REC (6:1)
-                 PERFORM H500-EVAL-OPR-PRT
-                 MOVE '-'                      TO PRINT-REC (11:1)
-                 MOVE 'RC:??'                  TO PRT-RC
-                 MOVE '-'                      TO PRINT-REC (17:1)
-                 MOVE 'INVALID OPERATION'      TO PRT-COMMENT
-              END-IF
+              WHEN 23
+                 MOVE 'RC:23'  TO PRT-RC
+                 MOVE '-'      TO PRINT-REC (17:1)
+                 MOVE 'NO RECORDS FOUND'    TO PRT-COMMENT
+                 ADD 1 TO WS-CNT-NOTFOUND
+                 PERFORM H270-WRITE-REJECT
+              WHEN OTHER
+                 MOVE 'RC:??'  TO PRT-RC
+                 MOVE '-'      TO PRINT-REC (17:1)
+                 MOVE 'INVALID OPERATION'   TO PRT-COMMENT
+                 PERFORM H270-WRITE-REJECT
+           END-EVALUATE.
+           EVALUATE TRUE
+              WHEN LS-ACT-WRITE
+                 WRITE ACCT-FIELDS
+              WHEN LS-ACT-REWRITE
+                 REWRITE ACCT-FIELDS
+              WHEN LS-ACT-DELETE
+                 DELETE ACCT-REC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF LS-RC = 00 AND (INP-OPR = 'U' OR 'W' OR 'D' OR 'B' OR 'C')
+              PERFORM H480-WRITE-AUDIT
+           END-IF.
+           IF LS-RC = 00 AND INP-OPR = 'R' AND NOT ACCT-CLOSED
+              PERFORM H520-WRITE-STATEMENT
            END-IF.
            WRITE PRINT-REC
+           ADD 1 TO WS-REC-COUNT
+           IF FUNCTION MOD (WS-REC-COUNT, WS-CHK-INTERVAL) = 0
+              PERFORM H250-WRITE-CHECKPOINT
+           END-IF
            INITIALIZE INVALID-KEY
            READ INP-REC.
            COMPUTE ACCT-ID = FUNCTION NUMVAL (INP-ID).
            READ ACCT-REC
               INVALID KEY MOVE 'Y' TO INVALID-KEY.
        H200-END. EXIT.
+      *WRITE A CHECKPOINT RECORD SO A RESTART CAN SKIP AHEAD
+       H250-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CHK-REC-COUNT
+           MOVE INP-ID       TO CHK-LAST-ID
+           WRITE CHK-FIELDS.
+       H250-END. EXIT.
+      *SEND A REJECTED TRANSACTION TO THE SUSPENSE FILE
+       H270-WRITE-REJECT.
+           MOVE INP-OPR      TO REJ-OPR
+           MOVE INP-ID       TO REJ-ID
+           MOVE INP-NAME     TO REJ-NAME
+           MOVE INP-SURNAME  TO REJ-SURNAME
+           MOVE INP-CUR      TO REJ-CUR
+           MOVE INP-AMT      TO REJ-AMT
+           MOVE PRT-RC       TO REJ-RC
+           MOVE PRT-COMMENT  TO REJ-REASON
+           WRITE REJ-FIELDS.
+       H270-END. EXIT.
+      *ACCUMULATE CONTROL TOTALS FOR THE BALANCING REPORT
+       H280-COUNT-TRANSACTION.
+           EVALUATE INP-OPR
+              WHEN 'R'
+                 ADD 1 TO WS-CNT-R
+              WHEN 'U'
+                 ADD 1 TO WS-CNT-U
+              WHEN 'W'
+                 ADD 1 TO WS-CNT-W
+              WHEN 'D'
+                 ADD 1 TO WS-CNT-D
+              WHEN 'B'
+                 ADD 1 TO WS-CNT-B
+              WHEN 'C'
+                 ADD 1 TO WS-CNT-C
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-INVALID
+           END-EVALUATE.
+           ADD 1 TO WS-CNT-TOTAL.
+       H280-END. EXIT.
+      *FLAG A SECOND (OR LATER) TRANSACTION AGAINST THE SAME
+      *ACCT-ID IN THIS RUN -- INPFILE IS SORTED BY ACCT-ID SO ANY
+      *SUCH CONFLICT SHOWS UP AS CONSECUTIVE INP-ID MATCHES
+       H285-CHECK-DUPLICATE.
+           IF INP-ID = WS-PREV-ID
+              MOVE INP-OPR      TO DUP-OPR
+              MOVE INP-ID       TO DUP-ID
+              MOVE INP-NAME     TO DUP-NAME
+              MOVE INP-SURNAME  TO DUP-SURNAME
+              MOVE INP-CUR      TO DUP-CUR
+              MOVE INP-AMT      TO DUP-AMT
+              WRITE DUP-FIELDS
+              ADD 1 TO WS-CNT-DUP
+           END-IF.
+           MOVE INP-ID TO WS-PREV-ID.
+       H285-END. EXIT.
+      *MARK CHKFILE AS A CLEAN COMPLETION SO THE NEXT RUN'S
+      *H110-CHECK-RESTART DOES NOT TREAT IT AS AN ABEND CHECKPOINT
+       H290-WRITE-CHK-COMPLETE.
+           MOVE WS-REC-COUNT  TO CHK-REC-COUNT
+           MOVE HIGH-VALUES   TO CHK-LAST-ID
+           WRITE CHK-FIELDS.
+       H290-END. EXIT.
+      *LOG THE BEFORE/AFTER IMAGE OF A MUTATING TRANSACTION
+       H480-WRITE-AUDIT.
+           MOVE INP-OPR          TO AUDT-OPR
+           MOVE ACCT-ID          TO AUDT-ID
+           MOVE FUNCTION CURRENT-DATE TO AUDT-TS
+           MOVE WS-AUDT-BEFORE   TO AUDT-BEFORE-IMAGE
+           MOVE ACCT-FIELDS      TO AUDT-AFTER-IMAGE
+           WRITE AUDT-FIELDS.
+       H480-END. EXIT.
       *CLOSE I/O FILES
        H300-CLOSE-FILES.
            CLOSE ACCT-REC
                  PRINT-LINE
-                 INP-REC.
+                 INP-REC
+                 CHK-REC
+                 REJ-REC
+                 DUP-REC
+                 BAL-REC
+                 AUDT-REC
+                 STMT-REC.
        H300-END. EXIT.
-      *EVALUATE THE OPERATION
-       H400-OPR-PRCS.
-           EVALUATE INP-OPR
-              WHEN "R"
-                 DISPLAY 'READ DONE -> ' ACCT-FIELDS
-              WHEN "U"
-                 INSPECT ACCT-SURNAME REPLACING ALL 'E' BY 'I'
-                 INSPECT ACCT-SURNAME REPLACING ALL 'A' BY 'E'
-                 PERFORM H600-SPACE-REMOVER
-                 DISPLAY 'UPDT DONE -> ' ACCT-FIELDS
-              WHEN "W"
-                 MOVE 'MERT MUSA'        TO ACCT-NAME
-                 MOVE 'TEMEL'            TO ACCT-SURNAME
-                 DISPLAY 'WRIT DONE -> ' ACCT-FIELDS
-              WHEN "D"
-                 DELETE ACCT-REC
-                 END-DELETE
-                 DISPLAY 'DELT DONE -> ' ACCT-FIELDS
-              WHEN OTHER
-                 DISPLAY 'INVD DONE -> ' ACCT-FIELDS
-           END-EVALUATE.
-           REWRITE ACCT-FIELDS
-           END-REWRITE.
-       H400-END. EXIT.
-      *WRITE NEW RECORD
-       H450-WRITE-NEW.
-           MOVE 482                TO ACCT-CUR
-           MOVE 'MERT MUSA'        TO ACCT-NAME
-           MOVE 'TEMEL'            TO ACCT-SURNAME
-           MOVE SPACES             TO ACCT-FIELDS (36:12)
-           WRITE ACCT-FIELDS
-           DISPLAY 'WRTN DONE -> ' ACCT-FIELDS.
-       H450-END. EXIT.
       *INPUT OPERATOON CHECK
        H500-EVAL-OPR-PRT.
            EVALUATE INP-OPR
@@ -207,28 +512,120 @@
                  MOVE 'WRIT'             TO PRT-OPR
               WHEN "D"
                  MOVE 'DELT'             TO PRT-OPR
+              WHEN "B"
+                 MOVE 'BALN'             TO PRT-OPR
+              WHEN "C"
+                 MOVE 'CLOS'             TO PRT-OPR
               WHEN OTHER
                  MOVE 'INVD'             TO PRT-OPR
            END-EVALUATE.
        H500-END. EXIT.
-      *SPACE REMOVE
-       H600-SPACE-REMOVER.
-           PERFORM VARYING COUNTER-I FROM 1 BY 1
-              UNTIL COUNTER-I > LENGTH OF  ACCT-NAME
-              IF ACCT-NAME (COUNTER-I:1) = ' '
-                 CONTINUE
-              ELSE
-                 MOVE  ACCT-NAME      (COUNTER-I:1) TO
-                       ACCT-NAME-O    (COUNTER-O:1)
-                 ADD 1 TO COUNTER-O
-              END-IF
-           END-PERFORM.
-           MOVE ACCT-NAME-O     TO ACCT-NAME.
-           MOVE 1               TO COUNTER-O.
-           MOVE SPACES          TO ACCT-NAME-O.
-       H-600-END. EXIT.
+      *
+      *START A NEW STATEMENT PAGE WITH TITLE/COLUMN HEADERS
+       H510-WRITE-STMT-HEADERS.
+           ADD 1 TO WS-STMT-PAGE
+           MOVE WS-STMT-PAGE TO WS-STMT-PAGE-ED
+           MOVE SPACES TO STMT-LINE
+           STRING 'ACCOUNT STATEMENT' ' ' 'PAGE ' WS-STMT-PAGE-ED
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+           MOVE SPACES TO STMT-LINE
+           STRING 'ACCT ID' SPACE 'NAME           '
+                  SPACE 'SURNAME        ' SPACE 'CUR'
+                  SPACE 'BALANCE'
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+           MOVE ZEROS TO WS-STMT-LINES.
+       H510-END. EXIT.
+      *WRITE ONE DETAIL LINE OF THE ACCOUNT STATEMENT
+       H520-WRITE-STATEMENT.
+           IF WS-STMT-LINES >= WS-STMT-MAX-LNS
+              PERFORM H510-WRITE-STMT-HEADERS
+           END-IF.
+           MOVE ACCT-ID      TO WS-STMT-ID-ED
+           MOVE ACCT-CUR     TO WS-STMT-CUR-ED
+           MOVE ACCT-BALANCE TO WS-STMT-BAL-ED
+           MOVE SPACES TO STMT-LINE
+           STRING WS-STMT-ID-ED SPACE ACCT-NAME SPACE ACCT-SURNAME
+                  SPACE WS-STMT-CUR-ED SPACE WS-STMT-BAL-ED
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+           ADD 1 TO WS-STMT-LINES.
+       H520-END. EXIT.
+      *WRITE THE END-OF-JOB CONTROL TOTAL / BALANCING REPORT
+       H900-WRITE-BAL-REPORT.
+           MOVE SPACES TO BAL-FIELDS
+           STRING 'FNLPRGMN END-OF-JOB BALANCING REPORT'
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-TOTAL TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING 'TOTAL INPFILE RECORDS READ ..........: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-R TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  R (READ)   TRANSACTIONS ...........: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-U TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  U (UPDATE) TRANSACTIONS ...........: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-W TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  W (WRITE)  TRANSACTIONS ...........: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-D TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  D (DELETE) TRANSACTIONS ...........: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-B TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  B (BALANCE ADJUST) TRANSACTIONS ...: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-C TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  C (CLOSE ACCOUNT) TRANSACTIONS ....: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-INVALID TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING '  INVALID OPERATION TRANSACTIONS ....: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-ADDED TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING 'NEW ACCOUNTS ADDED ..................: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-NOTFOUND TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING 'NO RECORDS FOUND REJECTS ............: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+           MOVE WS-CNT-DUP TO WS-BAL-NUM
+           MOVE SPACES TO BAL-FIELDS
+           STRING 'DUPLICATE ACCT-ID TRANSACTIONS IN RUN: ' WS-BAL-NUM
+              DELIMITED BY SIZE INTO BAL-FIELDS
+           WRITE BAL-FIELDS.
+       H900-END. EXIT.
       *END THE PROGRAM
        H999-PROGRAM-EXIT.
+           IF WS-BAL-OPENED-SW = 'Y'
+              PERFORM H900-WRITE-BAL-REPORT
+           END-IF.
+           IF WS-RUN-COMPLETE-SW = 'Y' AND WS-CHK-OPENED-SW = 'Y'
+              PERFORM H290-WRITE-CHK-COMPLETE
+           END-IF.
            PERFORM H300-CLOSE-FILES.
            STOP RUN.
        H999-END. EXIT.
